@@ -22,10 +22,45 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+       01  WS-RETURN-CODE          PIC 9(4) VALUE ZEROES.
+       01  WS-ABEND-SWITCH         PIC X VALUE "N".
+           88  ABEND-HAS-OCCURRED  VALUE "Y".
        LINKAGE SECTION.
       *used to include the logic of the program
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+       0000-MAIN-PROCEDURE.
+            PERFORM 1000-JOB-START
+            PERFORM 2000-PROCESS
+            PERFORM 9999-END-OF-JOB.
+
+       1000-JOB-START.
+            DISPLAY "YOUR-PROGRAM-NAME - JOB START".
+
+       2000-PROCESS.
             DISPLAY "Hello world"
+      *    Illustrative only - replace this with your own file-status
+      *    or ON EXCEPTION checks. The point is that any real failure
+      *    PERFORMs 9000-ABEND-ROUTINE THRU 9000-ABEND-ROUTINE-EXIT so
+      *    ABEND-HAS-OCCURRED is set before 9999-END-OF-JOB runs.
+            ADD 1 TO WS-RETURN-CODE
+                ON SIZE ERROR
+                    PERFORM 9000-ABEND-ROUTINE
+                        THRU 9000-ABEND-ROUTINE-EXIT
+            END-ADD.
+
+       9000-ABEND-ROUTINE.
+            DISPLAY "*** YOUR-PROGRAM-NAME ABENDED ***"
+            MOVE "Y" TO WS-ABEND-SWITCH
+            MOVE 9999 TO WS-RETURN-CODE.
+       9000-ABEND-ROUTINE-EXIT.
+            EXIT.
+
+       9999-END-OF-JOB.
+            IF ABEND-HAS-OCCURRED
+                DISPLAY "YOUR-PROGRAM-NAME - JOB END - ABEND"
+            ELSE
+                DISPLAY "YOUR-PROGRAM-NAME - JOB END - NORMAL"
+            END-IF
+            MOVE WS-RETURN-CODE TO RETURN-CODE
             STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
