@@ -6,16 +6,594 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. InAndOut.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN DYNAMIC WS-TRANS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT MASTER-FILE ASSIGN TO "MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-TRAN-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD.
+           COPY TRANREC.
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PARM-RECORD.
+           05  PARM-RUN-MODE            PIC X(8).
+           05  PARM-TRANS-FILENAME      PIC X(40).
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE PIC X(80).
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CK-READ-COUNT       PIC 9(9).
+           05  CK-RECORD-COUNT     PIC 9(9).
+           05  CK-TOTAL-AMOUNT     PIC 9(11).
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RECORD.
+           05  CTL-EXPECTED-COUNT      PIC 9(9).
+           05  CTL-EXPECTED-TOTAL      PIC 9(11).
+       FD  MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MASTER-RECORD.
+           COPY MASTREC.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           COPY AUDITREC.
        WORKING-STORAGE SECTION.
-       01  N_ONE PIC 9(9) VALUE ZEROES.
+       01  WS-N-ONE PIC 9(9) VALUE ZEROES.
+       01  WS-TRANS-FILENAME PIC X(40) VALUE "TRANSIN".
+       01  WS-TRANS-FILE-STATUS PIC XX VALUE "00".
+       01  WS-REPORT-FILE-STATUS PIC XX VALUE "00".
+       01  WS-REPORT-OPENED-SWITCH PIC X VALUE "N".
+           88  REPORT-FILE-ALREADY-OPENED VALUE "Y".
+       01  WS-REJECTED-COUNT PIC 9(9) VALUE ZEROES.
+       01  WS-CHECKPOINT-FILE-STATUS PIC XX VALUE "00".
+       01  WS-PARM-FILE-STATUS PIC XX VALUE "00".
+       01  WS-RAW-ENTRY PIC X(9) VALUE SPACES.
+       01  WS-VALID-ENTRY PIC X VALUE "N".
+           88  ENTRY-IS-VALID VALUE "Y".
+       01  WS-EOF-SWITCH PIC X VALUE "N".
+           88  END-OF-TRANS-FILE VALUE "Y".
+       01  WS-RECORD-COUNT PIC 9(9) VALUE ZEROES.
+       01  WS-TOTAL-AMOUNT PIC 9(11) VALUE ZEROES.
+       01  WS-READ-COUNT PIC 9(9) VALUE ZEROES.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+       01  WS-COMMAND-LINE PIC X(20) VALUE SPACES.
+       01  WS-RESTART-SWITCH PIC X VALUE "N".
+           88  RESTART-REQUESTED VALUE "Y".
+       01  WS-RESTART-COUNT PIC 9(9) VALUE ZEROES.
+       01  WS-CHKPT-EOF-SWITCH PIC X VALUE "N".
+           88  END-OF-CHECKPOINT-FILE VALUE "Y".
+       01  WS-CTL-FILE-STATUS PIC XX VALUE "00".
+       01  WS-CTL-SUPPLIED-SWITCH PIC X VALUE "N".
+           88  CONTROL-TOTAL-SUPPLIED VALUE "Y".
+       01  WS-EXPECTED-COUNT PIC 9(9) VALUE ZEROES.
+       01  WS-EXPECTED-TOTAL PIC 9(11) VALUE ZEROES.
+       01  WS-BALANCE-SWITCH PIC X VALUE "Y".
+           88  RUN-IS-IN-BALANCE VALUE "Y".
+       01  WS-FATAL-ERROR-SWITCH PIC X VALUE "N".
+           88  FATAL-ERROR-OCCURRED VALUE "Y".
+       01  WS-MASTER-FILE-STATUS PIC XX VALUE "00".
+       01  WS-MASTER-READ-STATUS PIC XX VALUE SPACES.
+       01  WS-MASTER-WRITE-SWITCH PIC X VALUE "Y".
+       01  WS-PRIOR-AMOUNT PIC 9(9) VALUE ZEROES.
+       01  WS-CORRECTION-SWITCH PIC X VALUE "N".
+           88  THIS-IS-A-CORRECTION VALUE "Y".
+       01  WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       01  WS-AUDIT-FILE-STATUS PIC XX VALUE "00".
+       01  WS-RUN-DATE PIC 9(8).
+       01  WS-RUN-DATE-X.
+           05  WS-RUN-CC    PIC 99.
+           05  WS-RUN-YY    PIC 99.
+           05  FILLER       PIC X VALUE "-".
+           05  WS-RUN-MM    PIC 99.
+           05  FILLER       PIC X VALUE "-".
+           05  WS-RUN-DD    PIC 99.
+       01  WS-RUN-TIME PIC 9(8).
+       01  WS-RUN-TIME-X.
+           05  WS-RUN-HH    PIC 99.
+           05  FILLER       PIC X VALUE ":".
+           05  WS-RUN-MIN   PIC 99.
+           05  FILLER       PIC X VALUE ":".
+           05  WS-RUN-SS    PIC 99.
+       01  WS-RUN-MODE PIC X(8) VALUE "CAPTURE".
+       01  WS-MENU-CHOICE PIC X VALUE SPACES.
+       01  WS-MENU-EXIT-SWITCH PIC X VALUE "N".
+           88  MENU-EXIT-REQUESTED VALUE "Y".
+       01  WS-INQUIRY-ID PIC X(9) VALUE SPACES.
+       01  WS-NEW-AMOUNT PIC 9(9) VALUE ZEROES.
+       01  WS-MASTER-TRAN-DATE PIC X(8) VALUE SPACES.
+       COPY RPTLINE.
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      /Input data
-            DISPLAY "Input the first number".
-            ACCEPT N_ONE.
-      /Output data
-            DISPLAY "The frist number is "N_ONE.
+       0000-MAIN-PROCEDURE.
+            PERFORM 0050-READ-RUN-CONTROLS
+            IF WS-RUN-MODE = "MENU"
+                PERFORM 0100-MENU-DRIVER
+            ELSE
+                PERFORM 1000-INITIALIZE
+                PERFORM 2000-PROCESS-TRANSACTIONS
+                    UNTIL END-OF-TRANS-FILE
+                PERFORM 9999-END-OF-JOB
+                STOP RUN
+            END-IF.
+
+       0050-READ-RUN-CONTROLS.
+            PERFORM 1050-READ-PARM-CARD
+            ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+            IF WS-COMMAND-LINE(1:7) = "RESTART"
+                MOVE "Y" TO WS-RESTART-SWITCH
+            END-IF
+            IF WS-COMMAND-LINE(1:4) = "MENU"
+                MOVE "MENU" TO WS-RUN-MODE
+            END-IF.
+
+       0100-MENU-DRIVER.
+            PERFORM 1400-OPEN-MASTER-FILE
+            ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+            PERFORM 1500-OPEN-AUDIT-FILE
+            PERFORM UNTIL MENU-EXIT-REQUESTED
+                OR FATAL-ERROR-OCCURRED
+                PERFORM 0110-DISPLAY-MENU
+                PERFORM 0120-PROCESS-MENU-CHOICE
+            END-PERFORM
+            CLOSE MASTER-FILE
+            CLOSE AUDIT-FILE
+            IF FATAL-ERROR-OCCURRED
+                MOVE 16 TO RETURN-CODE
+            END-IF
             STOP RUN.
+
+       0110-DISPLAY-MENU.
+            DISPLAY " "
+            DISPLAY "InAndOut - 1) Capture  2) Inquiry  "
+                "3) Correction  4) Exit"
+            DISPLAY "Select an option: "
+            ACCEPT WS-MENU-CHOICE.
+
+       0120-PROCESS-MENU-CHOICE.
+            EVALUATE WS-MENU-CHOICE
+                WHEN "1"
+                    PERFORM 0200-MENU-CAPTURE
+                WHEN "2"
+                    PERFORM 0300-MENU-INQUIRY
+                WHEN "3"
+                    PERFORM 0400-MENU-CORRECTION
+                WHEN "4"
+                    MOVE "Y" TO WS-MENU-EXIT-SWITCH
+                WHEN OTHER
+                    DISPLAY "*** Invalid selection - choose 1-4 ***"
+            END-EVALUATE.
+
+       0200-MENU-CAPTURE.
+            CLOSE MASTER-FILE
+            CLOSE AUDIT-FILE
+            PERFORM 1000-INITIALIZE
+            PERFORM 2000-PROCESS-TRANSACTIONS
+                UNTIL END-OF-TRANS-FILE
+            PERFORM 9999-END-OF-JOB
+            PERFORM 1400-OPEN-MASTER-FILE
+            PERFORM 1500-OPEN-AUDIT-FILE.
+
+       0300-MENU-INQUIRY.
+            DISPLAY "Enter transaction ID to inquire: "
+            ACCEPT WS-INQUIRY-ID
+            MOVE WS-INQUIRY-ID TO MR-TRAN-ID
+            READ MASTER-FILE
+                INVALID KEY
+                    CONTINUE
+            END-READ
+            EVALUATE TRUE
+                WHEN WS-MASTER-FILE-STATUS = "00"
+                    DISPLAY "Transaction "MR-TRAN-ID
+                        " amount "MR-AMOUNT
+                        " last updated "MR-LAST-UPDATED-DATE
+                WHEN WS-MASTER-FILE-STATUS(1:1) = "2"
+                    DISPLAY "*** Transaction "WS-INQUIRY-ID
+                        " not found ***"
+                WHEN OTHER
+                    DISPLAY "*** MASTER-FILE READ failed for "
+                        WS-INQUIRY-ID " - status "
+                        WS-MASTER-FILE-STATUS " ***"
+            END-EVALUATE.
+
+       0400-MENU-CORRECTION.
+            DISPLAY "Enter transaction ID to correct: "
+            ACCEPT WS-INQUIRY-ID
+            MOVE WS-INQUIRY-ID TO MR-TRAN-ID
+            READ MASTER-FILE
+                INVALID KEY
+                    CONTINUE
+            END-READ
+            EVALUATE TRUE
+                WHEN WS-MASTER-FILE-STATUS = "00"
+                    DISPLAY "Current amount is "MR-AMOUNT
+                    PERFORM 0410-VALIDATE-CORRECTED-AMOUNT
+                    MOVE WS-N-ONE TO WS-NEW-AMOUNT
+                    ACCEPT WS-MASTER-TRAN-DATE FROM DATE YYYYMMDD
+                    PERFORM 2400-UPDATE-MASTER-FILE
+                WHEN WS-MASTER-FILE-STATUS(1:1) = "2"
+                    PERFORM 0420-MENU-ADD-NEW-RECORD
+                WHEN OTHER
+                    DISPLAY "*** MASTER-FILE READ failed for "
+                        WS-INQUIRY-ID " - status "
+                        WS-MASTER-FILE-STATUS
+                        " - correction not applied ***"
+            END-EVALUATE.
+
+       0420-MENU-ADD-NEW-RECORD.
+            DISPLAY "*** Transaction "WS-INQUIRY-ID " not found ***"
+            DISPLAY "Add as a new record? (Y/N): "
+            ACCEPT WS-MENU-CHOICE
+            IF WS-MENU-CHOICE = "Y" OR WS-MENU-CHOICE = "y"
+                PERFORM 0410-VALIDATE-CORRECTED-AMOUNT
+                MOVE WS-N-ONE TO WS-NEW-AMOUNT
+                ACCEPT WS-MASTER-TRAN-DATE FROM DATE YYYYMMDD
+                PERFORM 2400-UPDATE-MASTER-FILE
+            ELSE
+                DISPLAY "*** Add cancelled ***"
+            END-IF.
+
+       0410-VALIDATE-CORRECTED-AMOUNT.
+            MOVE "N" TO WS-VALID-ENTRY
+            PERFORM UNTIL ENTRY-IS-VALID
+                DISPLAY "Enter corrected amount: "
+                ACCEPT WS-RAW-ENTRY
+                IF FUNCTION TRIM(WS-RAW-ENTRY) IS NUMERIC
+                    MOVE "Y" TO WS-VALID-ENTRY
+                    MOVE FUNCTION TRIM(WS-RAW-ENTRY) TO WS-N-ONE
+                ELSE
+                    MOVE "N" TO WS-VALID-ENTRY
+                    DISPLAY "*** Invalid entry - numeric value "
+                        "required, re-enter ***"
+                END-IF
+            END-PERFORM.
+
+       1000-INITIALIZE.
+            MOVE "N" TO WS-EOF-SWITCH
+            MOVE ZEROES TO WS-RECORD-COUNT
+            MOVE ZEROES TO WS-TOTAL-AMOUNT
+            MOVE ZEROES TO WS-READ-COUNT
+            MOVE ZEROES TO WS-RESTART-COUNT
+            MOVE ZEROES TO WS-REJECTED-COUNT
+            MOVE "N" TO WS-CTL-SUPPLIED-SWITCH
+            MOVE "Y" TO WS-BALANCE-SWITCH
+            MOVE "N" TO WS-FATAL-ERROR-SWITCH
+            MOVE "N" TO WS-CHKPT-EOF-SWITCH
+            OPEN INPUT TRANS-FILE
+            IF WS-TRANS-FILE-STATUS NOT = "00"
+                DISPLAY "*** TRANS-FILE " WS-TRANS-FILENAME
+                    " will not open - status "
+                    WS-TRANS-FILE-STATUS " - run ends with no "
+                    "transactions processed ***"
+                MOVE "Y" TO WS-EOF-SWITCH
+            END-IF
+            IF REPORT-FILE-ALREADY-OPENED
+                OPEN EXTEND REPORT-FILE
+            ELSE
+                OPEN OUTPUT REPORT-FILE
+            END-IF
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+                DISPLAY "*** REPORT-FILE RPTOUT will not open - "
+                    "status " WS-REPORT-FILE-STATUS " - run ends "
+                    "with no report written ***"
+                MOVE "Y" TO WS-FATAL-ERROR-SWITCH
+                MOVE "Y" TO WS-EOF-SWITCH
+            ELSE
+                MOVE "Y" TO WS-REPORT-OPENED-SWITCH
+                PERFORM 1100-WRITE-REPORT-HEADER
+            END-IF
+            IF RESTART-REQUESTED AND NOT END-OF-TRANS-FILE
+                PERFORM 1200-RESTART-FROM-CHECKPOINT
+                MOVE "N" TO WS-RESTART-SWITCH
+            END-IF
+            OPEN OUTPUT CHECKPOINT-FILE
+            IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+                DISPLAY "*** CHECKPOINT-FILE CHKPTFL will not open - "
+                    "status " WS-CHECKPOINT-FILE-STATUS " - run ends "
+                    "with no checkpoint safety net ***"
+                MOVE "Y" TO WS-FATAL-ERROR-SWITCH
+                MOVE "Y" TO WS-EOF-SWITCH
+            END-IF
+            PERFORM 1300-READ-CONTROL-CARD
+            PERFORM 1400-OPEN-MASTER-FILE
+            ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+            PERFORM 1500-OPEN-AUDIT-FILE
+            IF NOT END-OF-TRANS-FILE
+                READ TRANS-FILE
+                    AT END
+                        MOVE "Y" TO WS-EOF-SWITCH
+                END-READ
+            END-IF
+            IF NOT END-OF-TRANS-FILE
+                ADD 1 TO WS-READ-COUNT
+            END-IF.
+
+       1050-READ-PARM-CARD.
+            OPEN INPUT PARM-FILE
+            IF WS-PARM-FILE-STATUS = "00"
+                READ PARM-FILE
+                    NOT AT END
+                        IF PARM-RUN-MODE(1:7) = "RESTART"
+                            MOVE "Y" TO WS-RESTART-SWITCH
+                        END-IF
+                        IF PARM-RUN-MODE(1:4) = "MENU"
+                            MOVE "MENU" TO WS-RUN-MODE
+                        END-IF
+                        IF PARM-TRANS-FILENAME NOT = SPACES
+                            MOVE PARM-TRANS-FILENAME
+                                TO WS-TRANS-FILENAME
+                        END-IF
+                END-READ
+                CLOSE PARM-FILE
+            END-IF.
+
+       1300-READ-CONTROL-CARD.
+            OPEN INPUT CONTROL-FILE
+            IF WS-CTL-FILE-STATUS = "00"
+                READ CONTROL-FILE
+                    NOT AT END
+                        MOVE "Y" TO WS-CTL-SUPPLIED-SWITCH
+                        MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                        MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                END-READ
+                CLOSE CONTROL-FILE
+            END-IF.
+
+       1400-OPEN-MASTER-FILE.
+            OPEN I-O MASTER-FILE
+            IF WS-MASTER-FILE-STATUS = "35"
+                OPEN OUTPUT MASTER-FILE
+                CLOSE MASTER-FILE
+                OPEN I-O MASTER-FILE
+            END-IF
+            IF WS-MASTER-FILE-STATUS NOT = "00"
+                DISPLAY "*** MASTER-FILE will not open - status "
+                    WS-MASTER-FILE-STATUS " - run ends with no "
+                    "master-file access ***"
+                MOVE "Y" TO WS-FATAL-ERROR-SWITCH
+                MOVE "Y" TO WS-EOF-SWITCH
+            END-IF.
+
+       1500-OPEN-AUDIT-FILE.
+            OPEN EXTEND AUDIT-FILE
+            IF WS-AUDIT-FILE-STATUS = "35"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF
+            IF WS-AUDIT-FILE-STATUS NOT = "00"
+                DISPLAY "*** AUDIT-FILE AUDITLOG will not open - "
+                    "status " WS-AUDIT-FILE-STATUS " - run ends "
+                    "with no audit trail ***"
+                MOVE "Y" TO WS-FATAL-ERROR-SWITCH
+                MOVE "Y" TO WS-EOF-SWITCH
+            END-IF.
+
+       1200-RESTART-FROM-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-FILE
+            PERFORM UNTIL END-OF-CHECKPOINT-FILE
+                READ CHECKPOINT-FILE
+                    AT END
+                        MOVE "Y" TO WS-CHKPT-EOF-SWITCH
+                    NOT AT END
+                        MOVE CK-READ-COUNT TO WS-RESTART-COUNT
+                        MOVE CK-RECORD-COUNT TO WS-RECORD-COUNT
+                        MOVE CK-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT
+                END-READ
+            END-PERFORM
+            CLOSE CHECKPOINT-FILE
+            DISPLAY "Restarting - skipping "WS-RESTART-COUNT
+                " previously processed records, resuming from "
+                "count "WS-RECORD-COUNT" / total "WS-TOTAL-AMOUNT
+            PERFORM WS-RESTART-COUNT TIMES
+                READ TRANS-FILE
+                    AT END
+                        MOVE "Y" TO WS-EOF-SWITCH
+                END-READ
+                IF NOT END-OF-TRANS-FILE
+                    ADD 1 TO WS-READ-COUNT
+                END-IF
+            END-PERFORM.
+
+       1100-WRITE-REPORT-HEADER.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-RUN-TIME FROM TIME
+            MOVE WS-RUN-DATE(1:2) TO WS-RUN-CC
+            MOVE WS-RUN-DATE(3:2) TO WS-RUN-YY
+            MOVE WS-RUN-DATE(5:2) TO WS-RUN-MM
+            MOVE WS-RUN-DATE(7:2) TO WS-RUN-DD
+            MOVE WS-RUN-TIME(1:2) TO WS-RUN-HH
+            MOVE WS-RUN-TIME(3:2) TO WS-RUN-MIN
+            MOVE WS-RUN-TIME(5:2) TO WS-RUN-SS
+            MOVE WS-RUN-DATE-X TO RL-RUN-DATE
+            MOVE WS-RUN-TIME-X TO RL-RUN-TIME
+            MOVE RL-HEADER-LINE TO REPORT-LINE
+            WRITE REPORT-LINE.
+
+       2000-PROCESS-TRANSACTIONS.
+            PERFORM 2100-VALIDATE-TRANSACTION
+            IF ENTRY-IS-VALID
+                MOVE TR-AMOUNT TO WS-N-ONE
+                ADD 1 TO WS-RECORD-COUNT
+                ADD TR-AMOUNT TO WS-TOTAL-AMOUNT
+                PERFORM 2200-WRITE-DETAIL-LINE
+                MOVE TR-TRAN-ID TO MR-TRAN-ID
+                MOVE TR-AMOUNT TO WS-NEW-AMOUNT
+                MOVE TR-TRAN-DATE TO WS-MASTER-TRAN-DATE
+                PERFORM 2400-UPDATE-MASTER-FILE
+            END-IF
+            IF WS-READ-COUNT > ZEROES
+                AND FUNCTION MOD(WS-READ-COUNT WS-CHECKPOINT-INTERVAL)
+                    = ZEROES
+                AND WS-CHECKPOINT-FILE-STATUS = "00"
+                PERFORM 2300-WRITE-CHECKPOINT
+            END-IF
+            READ TRANS-FILE
+                AT END
+                    MOVE "Y" TO WS-EOF-SWITCH
+            END-READ
+            IF NOT END-OF-TRANS-FILE
+                ADD 1 TO WS-READ-COUNT
+            END-IF.
+
+       2100-VALIDATE-TRANSACTION.
+            IF TR-AMOUNT IS NUMERIC
+                MOVE "Y" TO WS-VALID-ENTRY
+            ELSE
+                MOVE "N" TO WS-VALID-ENTRY
+                DISPLAY "*** Invalid transaction "TR-TRAN-ID
+                    " - amount not numeric, record skipped ***"
+                ADD 1 TO WS-REJECTED-COUNT
+                PERFORM 2210-WRITE-REJECT-LINE
+            END-IF.
+
+       2200-WRITE-DETAIL-LINE.
+            MOVE TR-TRAN-ID TO RL-TRAN-ID
+            MOVE TR-AMOUNT TO RL-AMOUNT
+            MOVE RL-DETAIL-LINE TO REPORT-LINE
+            WRITE REPORT-LINE.
+
+       2210-WRITE-REJECT-LINE.
+            MOVE TR-TRAN-ID TO RL-REJECT-TRAN-ID
+            MOVE "AMOUNT NOT NUMERIC" TO RL-REJECT-REASON
+            MOVE RL-REJECT-LINE TO REPORT-LINE
+            WRITE REPORT-LINE.
+
+       2300-WRITE-CHECKPOINT.
+            MOVE WS-READ-COUNT TO CK-READ-COUNT
+            MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT
+            MOVE WS-TOTAL-AMOUNT TO CK-TOTAL-AMOUNT
+            WRITE CHECKPOINT-RECORD.
+
+       2400-UPDATE-MASTER-FILE.
+            MOVE "Y" TO WS-MASTER-WRITE-SWITCH
+            MOVE SPACES TO WS-MASTER-READ-STATUS
+            READ MASTER-FILE
+                INVALID KEY
+                    MOVE WS-MASTER-FILE-STATUS TO WS-MASTER-READ-STATUS
+                    MOVE "N" TO WS-CORRECTION-SWITCH
+                    MOVE ZEROES TO WS-PRIOR-AMOUNT
+                    MOVE WS-NEW-AMOUNT TO MR-AMOUNT
+                    MOVE WS-MASTER-TRAN-DATE TO MR-TRAN-DATE
+                    MOVE WS-MASTER-TRAN-DATE TO MR-LAST-UPDATED-DATE
+                    WRITE MASTER-RECORD
+                        INVALID KEY
+                            MOVE "N" TO WS-MASTER-WRITE-SWITCH
+                            DISPLAY "*** MASTER-FILE WRITE failed for "
+                                MR-TRAN-ID " - status "
+                                WS-MASTER-FILE-STATUS
+                                " - audit record not written ***"
+                    END-WRITE
+                NOT INVALID KEY
+                    MOVE WS-MASTER-FILE-STATUS TO WS-MASTER-READ-STATUS
+                    MOVE "Y" TO WS-CORRECTION-SWITCH
+                    MOVE MR-AMOUNT TO WS-PRIOR-AMOUNT
+                    MOVE WS-NEW-AMOUNT TO MR-AMOUNT
+                    MOVE WS-MASTER-TRAN-DATE TO MR-LAST-UPDATED-DATE
+                    REWRITE MASTER-RECORD
+                        INVALID KEY
+                            MOVE "N" TO WS-MASTER-WRITE-SWITCH
+                            DISPLAY "*** MASTER-FILE REWRITE failed "
+                                "for " MR-TRAN-ID " - status "
+                                WS-MASTER-FILE-STATUS
+                                " - audit record not written ***"
+                    END-REWRITE
+            END-READ
+            IF WS-MASTER-READ-STATUS = SPACES
+                MOVE WS-MASTER-FILE-STATUS TO WS-MASTER-READ-STATUS
+            END-IF
+            IF WS-MASTER-READ-STATUS NOT = "00"
+                AND WS-MASTER-READ-STATUS(1:1) NOT = "2"
+                MOVE "N" TO WS-MASTER-WRITE-SWITCH
+                DISPLAY "*** MASTER-FILE READ failed for " MR-TRAN-ID
+                    " - status " WS-MASTER-READ-STATUS
+                    " - audit record not written ***"
+            END-IF
+            IF WS-MASTER-WRITE-SWITCH = "Y"
+                PERFORM 2500-WRITE-AUDIT-RECORD
+            END-IF.
+
+       2500-WRITE-AUDIT-RECORD.
+            MOVE MR-TRAN-ID TO AR-TRAN-ID
+            ACCEPT AR-TIMESTAMP-DATE FROM DATE YYYYMMDD
+            ACCEPT AR-TIMESTAMP-TIME FROM TIME
+            MOVE WS-OPERATOR-ID TO AR-OPERATOR-ID
+            MOVE WS-NEW-AMOUNT TO AR-NEW-AMOUNT
+            MOVE WS-PRIOR-AMOUNT TO AR-PRIOR-AMOUNT
+            MOVE WS-CORRECTION-SWITCH TO AR-CORRECTION-FLAG
+            WRITE AUDIT-RECORD.
+
+       9100-RECONCILE-CONTROL-TOTALS.
+            IF CONTROL-TOTAL-SUPPLIED
+                IF WS-RECORD-COUNT = WS-EXPECTED-COUNT
+                    AND WS-TOTAL-AMOUNT = WS-EXPECTED-TOTAL
+                    MOVE "Y" TO WS-BALANCE-SWITCH
+                    DISPLAY "Run IN BALANCE with supplied control "
+                        "totals"
+                ELSE
+                    MOVE "N" TO WS-BALANCE-SWITCH
+                    DISPLAY "*** RUN OUT OF BALANCE *** expected "
+                        WS-EXPECTED-COUNT "/" WS-EXPECTED-TOTAL
+                        " actual " WS-RECORD-COUNT "/" WS-TOTAL-AMOUNT
+                END-IF
+            END-IF.
+
+       9999-END-OF-JOB.
+            PERFORM 9100-RECONCILE-CONTROL-TOTALS
+            MOVE WS-RECORD-COUNT TO RL-TOTAL-COUNT
+            MOVE WS-TOTAL-AMOUNT TO RL-TOTAL-AMOUNT
+            MOVE WS-REJECTED-COUNT TO RL-REJECTED-COUNT
+            IF NOT CONTROL-TOTAL-SUPPLIED
+                MOVE "NO CONTROL CARD" TO RL-BALANCE-STATUS
+            ELSE
+                IF RUN-IS-IN-BALANCE
+                    MOVE "IN BALANCE" TO RL-BALANCE-STATUS
+                ELSE
+                    MOVE "OUT OF BALANCE" TO RL-BALANCE-STATUS
+                END-IF
+            END-IF
+            MOVE RL-TRAILER-LINE TO REPORT-LINE
+            IF WS-REPORT-FILE-STATUS = "00"
+                WRITE REPORT-LINE
+            END-IF
+            CLOSE TRANS-FILE
+            CLOSE REPORT-FILE
+            CLOSE CHECKPOINT-FILE
+            CLOSE MASTER-FILE
+            CLOSE AUDIT-FILE
+            DISPLAY "Transactions processed: "WS-RECORD-COUNT
+            DISPLAY "Transactions rejected: "WS-REJECTED-COUNT
+            IF FATAL-ERROR-OCCURRED
+                MOVE 16 TO RETURN-CODE
+            ELSE
+                IF NOT RUN-IS-IN-BALANCE
+                    MOVE 4 TO RETURN-CODE
+                ELSE
+                    MOVE ZERO TO RETURN-CODE
+                END-IF
+            END-IF.
        END PROGRAM InAndOut.
