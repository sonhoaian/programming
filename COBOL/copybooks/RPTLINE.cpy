@@ -0,0 +1,43 @@
+      ******************************************************************
+      * RPTLINE - print-line layouts for the InAndOut run report.
+      * Included in WORKING-STORAGE; each 01 is built up and moved to
+      * the FD's generic REPORT-LINE before WRITE.
+      ******************************************************************
+       01  RL-HEADER-LINE.
+           05  FILLER                  PIC X(15)
+               VALUE "INANDOUT RUN - ".
+           05  RL-RUN-DATE             PIC X(10).
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  RL-RUN-TIME             PIC X(8).
+           05  FILLER                  PIC X(43) VALUE SPACES.
+       01  RL-DETAIL-LINE.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  RL-TRAN-ID              PIC X(9).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RL-AMOUNT               PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(52) VALUE SPACES.
+       01  RL-REJECT-LINE.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE "REJECTED:".
+           05  FILLER                  PIC X VALUE SPACE.
+           05  RL-REJECT-TRAN-ID       PIC X(9).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(7) VALUE "REASON:".
+           05  FILLER                  PIC X VALUE SPACE.
+           05  RL-REJECT-REASON        PIC X(40).
+           05  FILLER                  PIC X(15) VALUE SPACES.
+       01  RL-TRAILER-LINE.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(14)
+               VALUE "RECORD COUNT: ".
+           05  RL-TOTAL-COUNT          PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(13)
+               VALUE "TOTAL AMOUNT:".
+           05  RL-TOTAL-AMOUNT         PIC Z(10)9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  RL-BALANCE-STATUS       PIC X(18).
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(16)
+               VALUE "REJECTED COUNT: ".
+           05  RL-REJECTED-COUNT       PIC ZZZZZZZZ9.
