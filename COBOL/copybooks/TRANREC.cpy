@@ -0,0 +1,9 @@
+      ******************************************************************
+      * TRANREC - transaction input record layout for InAndOut.
+      * One record per value captured, read from the batch
+      * transaction-input file (see 4_InNOut.cbl, Capture processing).
+      ******************************************************************
+           05  TR-TRAN-ID          PIC X(9).
+           05  TR-AMOUNT           PIC 9(9).
+           05  TR-TRAN-DATE        PIC X(8).
+           05  FILLER              PIC X(10).
