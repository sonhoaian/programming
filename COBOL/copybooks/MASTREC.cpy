@@ -0,0 +1,11 @@
+      ******************************************************************
+      * MASTREC - indexed master record layout for InAndOut.
+      * One record per transaction/account ID, keyed by MR-TRAN-ID, so
+      * a value can be looked up, updated, or added without re-running
+      * the whole batch.
+      ******************************************************************
+           05  MR-TRAN-ID              PIC X(9).
+           05  MR-AMOUNT                PIC 9(9).
+           05  MR-TRAN-DATE             PIC X(8).
+           05  MR-LAST-UPDATED-DATE     PIC X(8).
+           05  FILLER                   PIC X(10).
