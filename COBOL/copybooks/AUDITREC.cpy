@@ -0,0 +1,13 @@
+      ******************************************************************
+      * AUDITREC - audit trail record layout for InAndOut.
+      * One record per value captured or changed: who, when, what was
+      * keyed, and what it replaced if this was a correction.
+      ******************************************************************
+           05  AR-TRAN-ID               PIC X(9).
+           05  AR-TIMESTAMP-DATE        PIC X(8).
+           05  AR-TIMESTAMP-TIME        PIC X(8).
+           05  AR-OPERATOR-ID           PIC X(8).
+           05  AR-NEW-AMOUNT            PIC 9(9).
+           05  AR-PRIOR-AMOUNT          PIC 9(9).
+           05  AR-CORRECTION-FLAG       PIC X.
+           05  FILLER                   PIC X(10).
